@@ -19,6 +19,18 @@
                      ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ShopFile ASSIGN TO "Week.DAT"
                      ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RecNewFile ASSIGN TO "RecNew.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RecBatchFile ASSIGN TO "RecBatch.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MealBatchFile ASSIGN TO "MealBatch.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MealHistFile ASSIGN TO "MealHist.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MealNewFile ASSIGN TO "MealNew.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AuditFile ASSIGN TO "Audit.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            FD  RecipeFile.
@@ -26,6 +38,11 @@
                02 recnum PIC 999.
                02 recname PIC X(20).
                02 ingreds PIC X(120).
+               02 netcarbs PIC 9(3)V9.
+               02 fat PIC 9(3)V9.
+               02 protein PIC 9(3)V9.
+               02 calories PIC 9(4).
+               02 servings PIC 99.
 
            FD  HoldFile.
            01  HoldInf.
@@ -34,6 +51,7 @@
            FD  WordsFile.
            01  wordsInf.
                02 indivingred PIC X(15).
+               02 indivqty PIC 99.
 
            FD  MealFile.
            01  MealInf.
@@ -47,17 +65,74 @@
            01  ShopInf.
                02 quantity PIC 99.
                02 ingredname PIC X(15).
+
+           FD  RecNewFile.
+           01  RecNewInf.
+               02 recnumn PIC 999.
+               02 recnamen PIC X(20).
+               02 ingredsn PIC X(120).
+               02 netcarbsn PIC 9(3)V9.
+               02 fatn PIC 9(3)V9.
+               02 proteinn PIC 9(3)V9.
+               02 caloriesn PIC 9(4).
+               02 servingsn PIC 99.
+
+           FD  RecBatchFile.
+           01  RecBatchInf.
+               02 recnumb PIC 999.
+               02 recnameb PIC X(20).
+               02 ingredsb PIC X(120).
+               02 netcarbsb PIC 9(3)V9.
+               02 fatb PIC 9(3)V9.
+               02 proteinb PIC 9(3)V9.
+               02 caloriesb PIC 9(4).
+               02 servingsb PIC 99.
+
+           FD  MealBatchFile.
+           01  MealBatchInf.
+               02 Mealdayb PIC 9(7).
+               02 Mealdayforb PIC 9(8).
+               02 MealTimeb PIC X(9).
+               02 Mealnameb PIC X(20).
+
+           FD  MealHistFile.
+           01  MealHistInf.
+               02 Mealdayh PIC 9(7).
+               02 Mealdayforh PIC 9(8).
+               02 MealTimeh PIC X(9).
+               02 Mealnameh PIC X(20).
+
+           FD  MealNewFile.
+           01  MealNewInf.
+               02 Mealdayx PIC 9(7).
+               02 Mealdayforx PIC 9(8).
+               02 MealTimex PIC X(9).
+               02 Mealnamex PIC X(20).
+
+           FD  AuditFile.
+           01  AuditInf.
+               02 auditdate PIC 9(8).
+               02 audittime PIC 9(6).
+               02 audituser PIC X(20).
+               02 auditaction PIC X(10).
+               02 auditkey PIC X(20).
        WORKING-STORAGE SECTION.
            01 RecTemp.
                02 recnumt PIC 999.
                02 recnamet PIC X(20).
                02 ingredst PIC X(120).
+               02 netcarbst PIC 9(3)V9.
+               02 fatt PIC 9(3)V9.
+               02 proteint PIC 9(3)V9.
+               02 caloriest PIC 9(4).
+               02 servingst PIC 99.
 
            01  HoldTemp.
                02 Hingredst PIC X(120).
 
            01  wordsTemp.
                02 indivingredt PIC X(15).
+               02 indivqtyt PIC 99.
            01  wordsTemp2.
                02 indivingredt2 PIC X(15).    
 
@@ -75,6 +150,26 @@
                02 quantityt PIC 99.
                02 ingrednamet PIC X(15).
 
+           01  ShopTable.
+               02 ShopEntry OCCURS 200 TIMES INDEXED BY ST-IDX.
+                   03 ST-NAME PIC X(15).
+                   03 ST-QTY  PIC 99.
+           01  ST-TOTAL PIC 9(4) VALUE 0.
+           01  ST-FOUND PIC A.
+           01  ST-SWAPPED PIC A.
+           01  ST-HOLDNAME PIC X(15).
+           01  ST-HOLDQTY PIC 99.
+
+           01  MacroTable.
+               02 MacroEntry OCCURS 10 TIMES INDEXED BY MT-IDX.
+                   03 MT-DATE PIC 9(8).
+                   03 MT-CARBS PIC 9(4)V9.
+                   03 MT-FAT PIC 9(4)V9.
+                   03 MT-PROTEIN PIC 9(4)V9.
+                   03 MT-CALORIES PIC 9(6).
+           01  MT-TOTAL PIC 99 VALUE 0.
+           01  MT-FOUND PIC A.
+
            01 Parameters.
                02 choose PIC X.
 
@@ -83,19 +178,67 @@
 
                02 WS-EOF PIC A.
                02 WS-EOF2 PIC A.
+               02 WS-EOF3 PIC A.
+               02 WS-DUP-FOUND PIC A.
+               02 WS-MATCH-FOUND PIC A.
 
                02 WS-COUNT PIC 9(4).
-               02 WS-WORD PIC X(15).
+               02 WS-WORD PIC X(18).
                02 WS-REST PIC X(105).
                02 WS-LEN PIC 999.
 
-               02 WS-DATE-DIF PIC 9(7).
+               02 WS-RECNUM PIC 999.
+               02 WS-MAINT-ACTION PIC X.
+
+               02 WS-RANGE-START PIC 9(8).
+               02 WS-RANGE-START-INT PIC 9(7).
+               02 WS-RANGE-DAYS PIC 999.
+               02 WS-RANGE-END-INT PIC 9(7).
+
+               02 WS-SEARCH-WORD PIC X(15).
+               02 WS-SEARCH-LEN PIC 99.
+               02 WS-SEARCH-COUNT PIC 9(4).
+
+               02 WS-ING-QTY PIC 99.
+               02 WS-ING-NAME PIC X(15).
+               02 WS-ING-TOKEN PIC X(18).
+               02 WS-ING-BUILD PIC X(120).
+               02 WS-TOK-QTY PIC 99.
+
+               02 WS-TARGET-SERVINGS PIC 99.
+               02 WS-SCALE-FACTOR PIC 99V99.
+               02 WS-SCALED-QTY PIC 999V99.
+               02 WS-FOUND-REC PIC A.
+               02 WS-PARSE PIC X(120).
+
+               02 WS-CUTOFF PIC 9(7).
+
+               02 WS-AUDIT-NOW PIC X(21).
+
                02 WS-DATE PIC 9(7).
+               02 WS-WEEK-START PIC 9(7).
                02 WS-DATE-HOLD PIC 9(8).
                02 WS-CURRENT-DATE.
                    05  WS-CURRENT-YEAR         PIC 9(04).
                    05  WS-CURRENT-MONTH        PIC 9(02).
                    05  WS-CURRENT-DAY          PIC 9(02).
+
+               02 WS-NEW-NAME PIC X(20).
+               02 WS-NEW-INGREDS PIC X(120).
+               02 WS-MAINT-FOUND PIC A.
+
+           01  AuditTemp.
+               02 auditdatet PIC 9(8).
+               02 audittimet PIC 9(6).
+               02 auditusert PIC X(20).
+               02 auditactiont PIC X(10).
+               02 auditkeyt PIC X(20).
+
+           01  MealCheckTemp.
+               02 Mealdaytck PIC 9(7).
+               02 Mealdayfortck PIC 9(8).
+               02 MealTimetck PIC X(9).
+               02 Mealnametck PIC X(20).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            begin.
@@ -103,13 +246,16 @@
 
             DISPLAY "--------------------------------------------------"
             DISPLAY "View Recipes(1)| View Shopping List(2)|",
-            " View Meals this Week(3)| Quit(4)"
+            " View Meals(3)| Macro Report(5)|",
+            " Ingredient Search(6)| Quit(4)"
             ACCEPT choose.
 
             EVALUATE choose
                WHEN "1" PERFORM viewrec
                WHEN "2" PERFORM viewshop
                WHEN "3" PERFORM viewmeal
+               WHEN "5" PERFORM macrorpt
+               WHEN "6" PERFORM searchrec
                WHEN "4" DISPLAY "Thank You Have a good day."
                WHEN OTHER DISPLAY "Invalid Try Again", PERFORM begin.
             STOP RUN.
@@ -129,11 +275,16 @@
 
             MOVE 'Z' TO WS-EOF
 
-            DISPLAY "Add Recipe(1)| Return to start(2)"
+            DISPLAY "Add Recipe(1)| Maintain Recipe(3)|",
+            " Batch Load Recipes(7)| Scale Recipe(8)|",
+            " Return to start(2)"
             ACCEPT choose
             EVALUATE choose
                WHEN "1" PERFORM addrec
                WHEN "2" PERFORM begin
+               WHEN "3" PERFORM maintrec
+               WHEN "7" PERFORM batchrec
+               WHEN "8" PERFORM scalerec
                WHEN OTHER DISPLAY "Invalid Try Again", PERFORM viewrec.
             STOP RUN.
 
@@ -142,8 +293,19 @@
             DISPLAY "--------------------------------------------------"
             DISPLAY "Please Enter Recipe Name: "
             ACCEPT recnamet
-            DISPLAY "Please Enter Ingrediants seperated by , : "
-            ACCEPT ingredst
+            DISPLAY "Please Enter Number of Servings: "
+            ACCEPT servingst
+
+            PERFORM enter-ingredients
+
+            DISPLAY "Please Enter Net Carbs per Serving: "
+            ACCEPT netcarbst
+            DISPLAY "Please Enter Fat (g) per Serving: "
+            ACCEPT fatt
+            DISPLAY "Please Enter Protein (g) per Serving: "
+            ACCEPT proteint
+            DISPLAY "Please Enter Calories per Serving: "
+            ACCEPT caloriest
 
 
             ADD 1 TO recnumt
@@ -153,20 +315,243 @@
             END-WRITE.
             CLOSE RecipeFile.
 
+            MOVE "ADD-REC" TO auditactiont
+            MOVE recnumt TO auditkeyt
+            PERFORM write-audit
+
             PERFORM viewrec.
 
-           viewmeal.
+           enter-ingredients.
+            MOVE SPACES TO ingredst
+            MOVE 1 TO WS-ING-QTY
+            DISPLAY "Enter each ingredient's quantity and name.",
+            " Quantity 00 ends the list."
+            PERFORM UNTIL WS-ING-QTY EQUAL 0
+                DISPLAY "Ingredient Quantity (00 to stop): "
+                ACCEPT WS-ING-QTY
+                IF WS-ING-QTY NOT EQUAL 0 THEN
+                    DISPLAY "Ingredient Name: "
+                    ACCEPT WS-ING-NAME
+                    STRING WS-ING-QTY DELIMITED BY SIZE, ":"
+                        DELIMITED BY SIZE, WS-ING-NAME
+                        DELIMITED BY SIZE INTO WS-ING-TOKEN
+                    IF ingredst EQUAL SPACES THEN
+                        MOVE WS-ING-TOKEN TO ingredst
+                    ELSE
+                        MOVE SPACES TO WS-ING-BUILD
+                        STRING FUNCTION TRIM(ingredst) DELIMITED BY
+                            SIZE, ",", WS-ING-TOKEN DELIMITED BY SIZE
+                            INTO WS-ING-BUILD
+                            ON OVERFLOW
+                            DISPLAY "Ingredient list is full - '",
+                            WS-ING-NAME, "' was not added."
+                            MOVE 0 TO WS-ING-QTY
+                            NOT ON OVERFLOW
+                            MOVE WS-ING-BUILD TO ingredst
+                        END-STRING
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+           maintrec.
+            DISPLAY " "
+            DISPLAY "--------------------------------------------------"
+            DISPLAY "Please Enter Recipe Number to Maintain: "
+            ACCEPT WS-RECNUM
+            DISPLAY "Update Name/Ingredients(1)| Delete(2)| Cancel(3): "
+            ACCEPT WS-MAINT-ACTION
+
+            MOVE 'N' TO WS-MAINT-FOUND
+
+            IF WS-MAINT-ACTION EQUAL "1" THEN
+                DISPLAY "Please Enter New Recipe Name: "
+                ACCEPT WS-NEW-NAME
+                PERFORM enter-ingredients
+                MOVE ingredst TO WS-NEW-INGREDS
+            END-IF
+
+            IF WS-MAINT-ACTION EQUAL "1" OR WS-MAINT-ACTION EQUAL "2"
+                THEN
+                OPEN OUTPUT RecNewFile
+                OPEN INPUT RecipeFile
+                PERFORM UNTIL WS-EOF = 'Y'
+                    READ RecipeFile INTO RecTemp
+                        AT END MOVE 'Y' TO WS-EOF
+                        NOT AT END
+                        IF recnumt EQUAL WS-RECNUM THEN
+                            MOVE 'Y' TO WS-MAINT-FOUND
+                            IF WS-MAINT-ACTION EQUAL "1" THEN
+                                MOVE recnumt TO recnumn
+                                MOVE WS-NEW-NAME TO recnamen
+                                MOVE WS-NEW-INGREDS TO ingredsn
+                                MOVE netcarbst TO netcarbsn
+                                MOVE fatt TO fatn
+                                MOVE proteint TO proteinn
+                                MOVE caloriest TO caloriesn
+                                MOVE servingst TO servingsn
+                                WRITE RecNewInf
+                                END-WRITE
+                            END-IF
+                        ELSE
+                            MOVE recnumt TO recnumn
+                            MOVE recnamet TO recnamen
+                            MOVE ingredst TO ingredsn
+                            MOVE netcarbst TO netcarbsn
+                            MOVE fatt TO fatn
+                            MOVE proteint TO proteinn
+                            MOVE caloriest TO caloriesn
+                            MOVE servingst TO servingsn
+                            WRITE RecNewInf
+                            END-WRITE
+                        END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE RecipeFile
+                CLOSE RecNewFile
+
+                MOVE 'Z' TO WS-EOF
+
+                OPEN INPUT RecNewFile
+                OPEN OUTPUT RecipeFile
+                PERFORM UNTIL WS-EOF = 'Y'
+                    READ RecNewFile INTO RecTemp
+                        AT END MOVE 'Y' TO WS-EOF
+                        NOT AT END
+                        WRITE RecInf FROM RecTemp
+                        END-WRITE
+                    END-READ
+                END-PERFORM
+                CLOSE RecNewFile
+                CLOSE RecipeFile
+
+                MOVE 'Z' TO WS-EOF
+
+                IF WS-MAINT-FOUND EQUAL 'Y' THEN
+                    IF WS-MAINT-ACTION EQUAL "1" THEN
+                        MOVE "UPD-REC" TO auditactiont
+                    ELSE
+                        MOVE "DEL-REC" TO auditactiont
+                    END-IF
+                    MOVE WS-RECNUM TO auditkeyt
+                    PERFORM write-audit
+                ELSE
+                    DISPLAY "Recipe Not Found."
+                END-IF
+            END-IF
+
+            PERFORM viewrec.
+
+           batchrec.
             DISPLAY " "
             DISPLAY "--------------------------------------------------"
+            DISPLAY "Loading Recipes from RecBatch.DAT..."
+
+            OPEN INPUT RecBatchFile
+            OPEN EXTEND RecipeFile
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ RecBatchFile INTO RecTemp
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                       WRITE RecInf FROM RecTemp
+                       END-WRITE
+                       MOVE "ADD-REC" TO auditactiont
+                       MOVE recnumt TO auditkeyt
+                       PERFORM write-audit
+                   END-READ
+               END-PERFORM
+            CLOSE RecBatchFile
+            CLOSE RecipeFile
+
+            MOVE 'Z' TO WS-EOF
+
+            PERFORM viewrec.
+
+           scalerec.
+            DISPLAY " "
+            DISPLAY "--------------------------------------------------"
+            DISPLAY "Please Enter Recipe Number to Scale: "
+            ACCEPT WS-RECNUM
+
+            MOVE 'N' TO WS-FOUND-REC
+
+            OPEN INPUT RecipeFile
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ RecipeFile INTO RecTemp
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END IF recnumt EQUAL WS-RECNUM THEN
+                           MOVE 'Y' TO WS-FOUND-REC
+                           MOVE 'Y' TO WS-EOF
+                   END-READ
+               END-PERFORM
+            CLOSE RecipeFile
+
+            MOVE 'Z' TO WS-EOF
+
+            IF WS-FOUND-REC NOT EQUAL 'Y' THEN
+                DISPLAY "Recipe Not Found."
+            ELSE
+                DISPLAY "Recipe: ", recnamet, " (Base Servings: ",
+                servingst, ")"
+                DISPLAY "Please Enter Target Servings: "
+                ACCEPT WS-TARGET-SERVINGS
+                IF servingst EQUAL 0 THEN
+                    DISPLAY "Recipe has no servings recorded -",
+                    " cannot scale."
+                ELSE
+                    COMPUTE WS-SCALE-FACTOR ROUNDED =
+                            WS-TARGET-SERVINGS / servingst
+                    DISPLAY "Scaled Ingredients for ",
+                    WS-TARGET-SERVINGS, " Servings:"
+
+                    MOVE ingredst TO WS-PARSE
+                    PERFORM UNTIL WS-PARSE EQUAL SPACES
+                        UNSTRING WS-PARSE DELIMITED BY "," INTO WS-WORD
+                        MOVE 0 TO WS-COUNT
+                        INSPECT WS-WORD REPLACING ALL LOW-VALUE BY
+                            SPACE
+                        INSPECT FUNCTION REVERSE(WS-WORD)
+                        TALLYING WS-COUNT FOR LEADING SPACE
+                        COMPUTE WS-LEN = LENGTH OF WS-WORD - WS-COUNT
+                        ADD 2 TO WS-LEN
+                        MOVE WS-WORD(1:2) TO WS-TOK-QTY
+                        MOVE WS-WORD(4:15) TO indivingredt
+                        COMPUTE WS-SCALED-QTY ROUNDED =
+                                WS-TOK-QTY * WS-SCALE-FACTOR
+                            ON SIZE ERROR
+                            DISPLAY "Warning: scaled amount for ",
+                            indivingredt, " is too large to",
+                            " display accurately."
+                            NOT ON SIZE ERROR
+                            DISPLAY WS-SCALED-QTY, "  ", indivingredt
+                        END-COMPUTE
+                        MOVE WS-PARSE(WS-LEN:LENGTH OF WS-PARSE -
+                            WS-LEN) TO WS-REST
+                        MOVE WS-REST TO WS-PARSE
+                    END-PERFORM
+                END-IF
+            END-IF
 
+            PERFORM viewrec.
+
+           viewmeal.
+            DISPLAY " "
+            DISPLAY "--------------------------------------------------"
+            DISPLAY "Please Enter Start Date (yyyymmdd): "
+            ACCEPT WS-RANGE-START
+            MOVE FUNCTION INTEGER-OF-DATE(WS-RANGE-START) TO
+            WS-RANGE-START-INT
+            DISPLAY "Please Enter Number of Days to Show: "
+            ACCEPT WS-RANGE-DAYS
+            COMPUTE WS-RANGE-END-INT =
+                    WS-RANGE-START-INT + WS-RANGE-DAYS
 
             OPEN INPUT MealFile.
                PERFORM UNTIL WS-EOF = 'Y'
                    READ MealFile INTO MealTemp
                        AT END MOVE 'Y' TO WS-EOF
                        NOT AT END
-                       SUBTRACT Mealdayt FROM WS-DATE GIVING WS-DATE-DIF
-                       IF WS-DATE-DIF >=0 AND <8
+                       IF Mealdayt >= WS-RANGE-START-INT AND
+                               Mealdayt <= WS-RANGE-END-INT
                                THEN DISPLAY mealmonth, '/',mealdays,'/',
                                mealyear,' ',MealTimet, ' ', Mealnamet
                    END-READ
@@ -175,11 +560,16 @@
 
             MOVE 'Z' TO WS-EOF
 
-            DISPLAY "Add Meal(1) |Return to start(2)"
+            DISPLAY "Add Meal(1) |Batch Load Meals(7)|",
+            " Archive Old Meals(9)| View Archived Meals(A)|",
+            " Return to start(2)"
             ACCEPT choose
             EVALUATE choose
                WHEN "1" PERFORM addmeal
                WHEN "2" PERFORM begin
+               WHEN "7" PERFORM batchmeal
+               WHEN "9" PERFORM archivemeal
+               WHEN "A" PERFORM viewmealhist
                WHEN OTHER DISPLAY "Invalid Try Again", PERFORM viewmeal.
 
 
@@ -196,32 +586,262 @@
                DISPLAY "Please Enter Breakfast,Lunch,or Dinner: "
                ACCEPT MealTimet
             END-PERFORM
-            PERFORM UNTIL WS-EOF2 = 'Y'
-               DISPLAY "Please Enter Valid Recipe Number: "
-               ACCEPT Mealnum
 
-               OPEN INPUT RecipeFile
+            PERFORM check-duplicate-slot
+
+            IF WS-DUP-FOUND EQUAL 'Y' THEN
+                DISPLAY "A meal is already logged for that date",
+                "/time. Entry rejected."
+            ELSE
+                PERFORM UNTIL WS-EOF2 = 'Y'
+                   DISPLAY "Please Enter Valid Recipe Number: "
+                   ACCEPT Mealnum
+
+                   OPEN INPUT RecipeFile
+                   PERFORM UNTIL WS-EOF = 'Y'
+                   READ RecipeFile INTO RecTemp
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END IF recnumt = Mealnum THEN
+                       MOVE recnamet TO Mealnamet, MOVE 'Y' TO WS-EOF2
+                   END-READ
+                   END-PERFORM
+                   CLOSE RecipeFile
+
+                END-PERFORM
+
+                MOVE 'Z' to WS-EOF
+                MOVE 'Z' to WS-EOF2
+
+                OPEN EXTEND MealFile
+                WRITE MealInf FROM MealTemp
+                END-WRITE
+                CLOSE MealFile
+
+                MOVE "ADD-MEAL" TO auditactiont
+                STRING Mealdayfort DELIMITED BY SIZE, MealTimet
+                    DELIMITED BY SIZE INTO auditkeyt
+                PERFORM write-audit
+            END-IF
+
+            PERFORM viewmeal.
+
+           check-duplicate-slot.
+            MOVE 'N' TO WS-DUP-FOUND
+            MOVE 'Z' TO WS-EOF3
+
+            OPEN INPUT MealFile
+               PERFORM UNTIL WS-EOF3 = 'Y'
+                   READ MealFile INTO MealCheckTemp
+                       AT END MOVE 'Y' TO WS-EOF3
+                       NOT AT END IF Mealdaytck EQUAL Mealdayt AND
+                               MealTimetck EQUAL MealTimet THEN
+                           MOVE 'Y' TO WS-DUP-FOUND
+                   END-READ
+               END-PERFORM
+            CLOSE MealFile
+
+            MOVE 'Z' TO WS-EOF3.
+
+           batchmeal.
+            DISPLAY " "
+            DISPLAY "--------------------------------------------------"
+            DISPLAY "Loading Meals from MealBatch.DAT..."
+
+            OPEN INPUT MealBatchFile
                PERFORM UNTIL WS-EOF = 'Y'
-               READ RecipeFile INTO RecTemp
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END IF recnumt = Mealnum THEN
-                   MOVE recnamet TO Mealnamet, MOVE 'Y' TO WS-EOF2
-               END-READ
+                   READ MealBatchFile INTO MealTemp
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                       PERFORM check-duplicate-slot
+                       IF WS-DUP-FOUND EQUAL 'Y' THEN
+                           DISPLAY "Skipped duplicate meal slot for ",
+                           Mealnamet
+                           MOVE "DUP-MEAL" TO auditactiont
+                       ELSE
+                           OPEN EXTEND MealFile
+                           WRITE MealInf FROM MealTemp
+                           END-WRITE
+                           CLOSE MealFile
+                           MOVE "ADD-MEAL" TO auditactiont
+                       END-IF
+                       STRING Mealdayfort DELIMITED BY SIZE, MealTimet
+                           DELIMITED BY SIZE INTO auditkeyt
+                       PERFORM write-audit
+                   END-READ
                END-PERFORM
-               CLOSE RecipeFile
+            CLOSE MealBatchFile
 
-            END-PERFORM
+            MOVE 'Z' TO WS-EOF
 
-            MOVE 'Z' to WS-EOF
-            MOVE 'Z' to WS-EOF2
+            PERFORM viewmeal.
 
-            OPEN EXTEND MealFile.
-            WRITE MealInf FROM MealTemp
-            END-WRITE.
-            CLOSE MealFile.
+           archivemeal.
+            DISPLAY " "
+            DISPLAY "--------------------------------------------------"
+            DISPLAY "Archiving Meals Older than 90 Days..."
+
+            COMPUTE WS-CUTOFF = WS-DATE - 90
+
+            OPEN OUTPUT MealNewFile
+            OPEN EXTEND MealHistFile
+            OPEN INPUT MealFile
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ MealFile INTO MealTemp
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                       IF Mealdayt < WS-CUTOFF THEN
+                           WRITE MealHistInf FROM MealTemp
+                           END-WRITE
+                       ELSE
+                           WRITE MealNewInf FROM MealTemp
+                           END-WRITE
+                       END-IF
+                   END-READ
+               END-PERFORM
+            CLOSE MealFile
+            CLOSE MealHistFile
+            CLOSE MealNewFile
+
+            MOVE 'Z' TO WS-EOF
+
+            OPEN INPUT MealNewFile
+            OPEN OUTPUT MealFile
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ MealNewFile INTO MealTemp
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                       WRITE MealInf FROM MealTemp
+                       END-WRITE
+                   END-READ
+               END-PERFORM
+            CLOSE MealNewFile
+            CLOSE MealFile
+
+            MOVE 'Z' TO WS-EOF
 
             PERFORM viewmeal.
 
+           viewmealhist.
+            DISPLAY " "
+            DISPLAY "--------------------------------------------------"
+            DISPLAY "Archived Meals:"
+
+            OPEN INPUT MealHistFile
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ MealHistFile INTO MealTemp
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END DISPLAY mealmonth, '/', mealdays,
+                       '/', mealyear, ' ', MealTimet, ' ', Mealnamet
+                   END-READ
+               END-PERFORM
+            CLOSE MealHistFile
+
+            MOVE 'Z' TO WS-EOF
+
+            PERFORM viewmeal.
+
+           macrorpt.
+            DISPLAY " "
+            DISPLAY "--------------------------------------------------"
+            DISPLAY "Daily Macro Report:"
+
+            MOVE 0 TO MT-TOTAL
+
+            OPEN INPUT MealFile
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ MealFile INTO MealTemp
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                       IF Mealdayt >= WS-WEEK-START AND
+                               Mealdayt <= WS-DATE THEN
+                           MOVE 'Z' TO WS-EOF2
+                           MOVE 'N' TO WS-MATCH-FOUND
+                           OPEN INPUT RecipeFile
+                           PERFORM UNTIL WS-EOF2 = 'Y'
+                           READ RecipeFile INTO RecTemp
+                               AT END MOVE 'Y' TO WS-EOF2
+                               NOT AT END IF Mealnamet EQUAL recnamet
+                                   THEN PERFORM accum-macro,
+                                   MOVE 'Y' TO WS-MATCH-FOUND,
+                                   MOVE 'Y' TO WS-EOF2
+                           END-READ
+                           END-PERFORM
+                           CLOSE RecipeFile
+                           IF WS-MATCH-FOUND NOT EQUAL 'Y' THEN
+                               DISPLAY "Warning: meal '", Mealnamet,
+                               "' does not match any current recipe",
+                               " - left out of the macro report."
+                           END-IF
+                   END-READ
+               END-PERFORM
+            CLOSE MealFile
+
+            MOVE 'Z' TO WS-EOF
+
+            PERFORM VARYING MT-IDX FROM 1 BY 1 UNTIL MT-IDX > MT-TOTAL
+                DISPLAY MT-DATE(MT-IDX), " Net Carbs:",
+                MT-CARBS(MT-IDX), " Fat:", MT-FAT(MT-IDX),
+                " Protein:", MT-PROTEIN(MT-IDX),
+                " Calories:", MT-CALORIES(MT-IDX)
+            END-PERFORM.
+
+           accum-macro.
+            MOVE 'N' TO MT-FOUND
+            PERFORM VARYING MT-IDX FROM 1 BY 1
+                    UNTIL MT-IDX > MT-TOTAL OR MT-FOUND = 'Y'
+                IF MT-DATE(MT-IDX) EQUAL Mealdayfort THEN
+                    ADD netcarbst TO MT-CARBS(MT-IDX)
+                    ADD fatt TO MT-FAT(MT-IDX)
+                    ADD proteint TO MT-PROTEIN(MT-IDX)
+                    ADD caloriest TO MT-CALORIES(MT-IDX)
+                    MOVE 'Y' TO MT-FOUND
+                END-IF
+            END-PERFORM
+            IF MT-FOUND NOT EQUAL 'Y' THEN
+                IF MT-TOTAL < 10 THEN
+                    ADD 1 TO MT-TOTAL
+                    MOVE Mealdayfort TO MT-DATE(MT-TOTAL)
+                    MOVE netcarbst TO MT-CARBS(MT-TOTAL)
+                    MOVE fatt TO MT-FAT(MT-TOTAL)
+                    MOVE proteint TO MT-PROTEIN(MT-TOTAL)
+                    MOVE caloriest TO MT-CALORIES(MT-TOTAL)
+                ELSE
+                    DISPLAY "Warning: macro report is full - ",
+                    Mealdayfort, " was left out."
+                END-IF
+            END-IF.
+
+           searchrec.
+            DISPLAY " "
+            DISPLAY "--------------------------------------------------"
+            DISPLAY "Please Enter Ingredient to Search For: "
+            ACCEPT WS-SEARCH-WORD
+
+            MOVE 0 TO WS-SEARCH-LEN
+            INSPECT FUNCTION REVERSE(WS-SEARCH-WORD)
+            TALLYING WS-SEARCH-LEN FOR LEADING SPACE
+            COMPUTE WS-SEARCH-LEN =
+                    LENGTH OF WS-SEARCH-WORD - WS-SEARCH-LEN
+
+            DISPLAY "Recipes containing '", WS-SEARCH-WORD, "':"
+
+            OPEN INPUT RecipeFile
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ RecipeFile INTO RecTemp
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                       MOVE 0 TO WS-SEARCH-COUNT
+                       INSPECT ingredst TALLYING WS-SEARCH-COUNT
+                       FOR ALL WS-SEARCH-WORD(1:WS-SEARCH-LEN)
+                       IF WS-SEARCH-COUNT > 0 THEN
+                           DISPLAY recnumt, "  ", recnamet
+                       END-IF
+                   END-READ
+               END-PERFORM
+            CLOSE RecipeFile
+
+            MOVE 'Z' TO WS-EOF.
+
            viewshop.
             OPEN OUTPUT HoldFile
             OPEN INPUT MealFile
@@ -230,8 +850,9 @@
                        AT END MOVE 'Y' TO WS-EOF
                        NOT AT END
                        MOVE 'Z' to WS-EOF2
-                       SUBTRACT Mealdayt FROM WS-DATE GIVING WS-DATE-DIF
-                       IF WS-DATE-DIF >=0 AND <8 THEN
+                       MOVE 'N' TO WS-MATCH-FOUND
+                       IF Mealdayt >= WS-WEEK-START AND
+                               Mealdayt <= WS-DATE THEN
                            OPEN INPUT RecipeFile
                            PERFORM UNTIL WS-EOF2 = 'Y'
                            READ RecipeFile INTO RecTemp
@@ -239,10 +860,16 @@
                                MOVE ingredst TO Hingredst
                                WRITE HoldInf FROM HoldTemp
                                END-WRITE
+                               MOVE 'Y' TO WS-MATCH-FOUND
                            AT END MOVE 'Y' TO WS-EOF2
                            END-READ
                            END-PERFORM
                            CLOSE RecipeFile
+                           IF WS-MATCH-FOUND NOT EQUAL 'Y' THEN
+                               DISPLAY "Warning: meal '", Mealnamet,
+                               "' does not match any current recipe",
+                               " - left out of the shopping list."
+                           END-IF
                    END-READ
                END-PERFORM
             CLOSE MealFile
@@ -257,16 +884,17 @@
                NOT AT END PERFORM UNTIL HoldTemp EQUAL SPACES
                    UNSTRING HoldTemp DELIMITED BY "," INTO
                    WS-WORD
-                   DISPLAY WS-WORD
                    MOVE 0 TO WS-COUNT
                    INSPECT WS-WORD REPLACING ALL LOW-VALUE BY SPACE
                    INSPECT FUNCTION REVERSE(WS-WORD)
                    TALLYING WS-COUNT FOR LEADING SPACE
                    COMPUTE WS-LEN = LENGTH OF WS-WORD - WS-COUNT
                    ADD 2 TO WS-LEN
-                   MOVE WS-WORD TO indivingredt
+                   MOVE WS-WORD(1:2) TO WS-TOK-QTY
+                   MOVE WS-WORD(4:15) TO indivingredt
+                   MOVE WS-TOK-QTY TO indivqtyt
                    WRITE wordsInf FROM wordsTemp
-                   MOVE HoldTemp(WS-LEN:LENGTH OF HoldTemp - WS-LEN) 
+                   MOVE HoldTemp(WS-LEN:LENGTH OF HoldTemp - WS-LEN)
                    TO WS-REST
                    MOVE WS-REST TO HoldTemp
                END-PERFORM
@@ -276,15 +904,98 @@
             CLOSE HoldFile
             CLOSE WordsFile
 
-            MOVE 'Z' to WS-EOF.
+            MOVE 'Z' to WS-EOF
+            MOVE 0 TO ST-TOTAL
 
+            OPEN INPUT WordsFile
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ WordsFile INTO wordsTemp
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END IF indivingredt NOT EQUAL SPACES
+                           PERFORM tally-ingredient
+                   END-READ
+               END-PERFORM
+            CLOSE WordsFile
+
+            MOVE 'Z' to WS-EOF
 
+            PERFORM sort-shoptable
+
+            DISPLAY " "
+            DISPLAY "--------------------------------------------------"
+            DISPLAY "Shopping List:"
+
+            OPEN OUTPUT ShopFile
+            PERFORM VARYING ST-IDX FROM 1 BY 1
+                    UNTIL ST-IDX > ST-TOTAL
+                MOVE ST-QTY(ST-IDX) TO quantityt
+                MOVE ST-NAME(ST-IDX) TO ingrednamet
+                WRITE ShopInf FROM ShopTemp
+                END-WRITE
+                DISPLAY quantityt, "  ", ST-NAME(ST-IDX)
+            END-PERFORM
+            CLOSE ShopFile.
+
+           tally-ingredient.
+            MOVE 'N' TO ST-FOUND
+            PERFORM VARYING ST-IDX FROM 1 BY 1
+                    UNTIL ST-IDX > ST-TOTAL OR ST-FOUND = 'Y'
+                IF ST-NAME(ST-IDX) EQUAL indivingredt THEN
+                    ADD indivqtyt TO ST-QTY(ST-IDX)
+                        ON SIZE ERROR
+                        DISPLAY "Warning: total for ", indivingredt,
+                        " exceeds list maximum - total may be",
+                        " understated."
+                    END-ADD
+                    MOVE 'Y' TO ST-FOUND
+                END-IF
+            END-PERFORM
+            IF ST-FOUND NOT EQUAL 'Y' THEN
+                IF ST-TOTAL < 200 THEN
+                    ADD 1 TO ST-TOTAL
+                    MOVE indivingredt TO ST-NAME(ST-TOTAL)
+                    MOVE indivqtyt TO ST-QTY(ST-TOTAL)
+                ELSE
+                    DISPLAY "Warning: shopping list is full - ",
+                    indivingredt, " was left out."
+                END-IF
+            END-IF.
+
+           sort-shoptable.
+            MOVE 'Y' TO ST-SWAPPED
+            PERFORM UNTIL ST-SWAPPED NOT EQUAL 'Y'
+                MOVE 'N' TO ST-SWAPPED
+                PERFORM VARYING ST-IDX FROM 1 BY 1
+                        UNTIL ST-IDX > ST-TOTAL - 1
+                    IF ST-NAME(ST-IDX) > ST-NAME(ST-IDX + 1) THEN
+                        MOVE ST-NAME(ST-IDX) TO ST-HOLDNAME
+                        MOVE ST-QTY(ST-IDX) TO ST-HOLDQTY
+                        MOVE ST-NAME(ST-IDX + 1) TO ST-NAME(ST-IDX)
+                        MOVE ST-QTY(ST-IDX + 1) TO ST-QTY(ST-IDX)
+                        MOVE ST-HOLDNAME TO ST-NAME(ST-IDX + 1)
+                        MOVE ST-HOLDQTY TO ST-QTY(ST-IDX + 1)
+                        MOVE 'Y' TO ST-SWAPPED
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
 
            date-get.
             MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE.
             MOVE WS-CURRENT-DATE TO WS-DATE-HOLD.
             MOVE FUNCTION INTEGER-OF-DATE(WS-DATE-HOLD),
             TO WS-DATE.
+            COMPUTE WS-WEEK-START = WS-DATE - 7.
+
+           write-audit.
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-NOW
+            MOVE WS-AUDIT-NOW(1:8) TO auditdatet
+            MOVE WS-AUDIT-NOW(9:6) TO audittimet
+            ACCEPT auditusert FROM ENVIRONMENT "USER"
+
+            OPEN EXTEND AuditFile
+            WRITE AuditInf FROM AuditTemp
+            END-WRITE
+            CLOSE AuditFile.
 
 
 
